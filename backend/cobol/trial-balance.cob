@@ -0,0 +1,64 @@
+000100 IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. trialbalance.
+000300  AUTHOR. Marco Cella.
+000400  Installation. Daily trial balance report over accounts.idx.
+000500  Date-Written. 2025/06/16.
+000600  Date-Compiled. 2025/06/16.
+000700*
+000800 ENVIRONMENT DIVISION.
+000900  CONFIGURATION SECTION.
+001000   Source-Computer. ALPINE-3-21.
+001100   Object-Computer. ALPINE-3-21.
+001200  INPUT-OUTPUT SECTION.
+001300   FILE-CONTROL.
+001400     COPY "acctselseq.cpy".
+001500*
+001600 DATA DIVISION.
+001700  FILE SECTION.
+001800   COPY "acctrec.cpy".
+001900*
+002000  WORKING-STORAGE SECTION.
+002010   01 FILE-STATUS PIC XX.
+002100   01 WS-ENDOFFILE PIC 9 VALUE ZERO.
+002200     88 NO-MORE-ACCOUNTS VALUE 1.
+002300   01 WS-GRAND-TOTAL PIC S9(29)V99 COMP-3 VALUE ZERO.
+002400   01 WS-ACCOUNT-COUNT PIC 9(6) COMP VALUE ZERO.
+002500*
+002600 PROCEDURE DIVISION.
+002700     DISPLAY "DAILY TRIAL BALANCE REPORT.".
+002800     DISPLAY "IKEY     BALANCE-TOTAL                 "
+002900       "LAST-CR LAST-DB".
+003000*
+003100     OPEN INPUT DATAFILE.
+003200       IF FILE-STATUS = "35"
+003300         DISPLAY "accounts.idx does not exist. No accounts."
+003400         GO TO QUIT
+003500       END-IF.
+003600*
+003700     PERFORM READ-NEXT-ACCOUNT UNTIL NO-MORE-ACCOUNTS.
+003800     CLOSE DATAFILE.
+003900*
+004000     DISPLAY " ".
+004100     DISPLAY "Accounts listed: " WS-ACCOUNT-COUNT.
+004200     DISPLAY "Grand total: " WS-GRAND-TOTAL.
+004300  QUIT.
+004400 STOP RUN.
+004500*
+004600*****************************************************************
+004700* READ-NEXT-ACCOUNT - read the next DATAFILEFD record in key
+004800* order (IKEY 0001 upward), print it, and add it to the running
+004900* grand total.
+005000*****************************************************************
+005100 READ-NEXT-ACCOUNT.
+005200     READ DATAFILE NEXT RECORD
+005300       AT END MOVE 1 TO WS-ENDOFFILE
+005400     END-READ.
+005500     IF NO-MORE-ACCOUNTS
+005600       GO TO READ-NEXT-ACCOUNT-EXIT
+005700     END-IF.
+005800     DISPLAY IKEY " " BALANCE-TOTAL " "
+005900       LAST-CREDIT-TRANSACTION " " LAST-DEBIT-TRANSACTION.
+006000     ADD BALANCE-TOTAL TO WS-GRAND-TOTAL.
+006100     ADD 1 TO WS-ACCOUNT-COUNT.
+006200 READ-NEXT-ACCOUNT-EXIT.
+006300     EXIT.
