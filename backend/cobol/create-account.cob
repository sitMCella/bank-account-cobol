@@ -11,109 +11,195 @@
 001100   Object-Computer. ALPINE-3-21.
 001200  INPUT-OUTPUT SECTION.
 001300   FILE-CONTROL.
-001400     SELECT DATAFILE ASSIGN TO "/opt/app/storage/accounts.idx"
-001500       ORGANIZATION IS INDEXED
-001600       ACCESS MODE IS DYNAMIC
-001700       RECORD KEY IS IKEY
-001800       FILE STATUS IS FILE-STATUS.
+001400     COPY "acctsel.cpy".
+001410     COPY "ckpsel.cpy".
+001500*
+001600 DATA DIVISION.
+001700  FILE SECTION.
+001800   COPY "acctrec.cpy".
+001810   COPY "ckprec.cpy".
 001900*
-002000 DATA DIVISION.
-002100  FILE SECTION.
-002200   FD DATAFILE
-002300     RECORD CONTAINS 100 CHARACTERS.
-002400   01 DATAFILEFD.
-002500     05 IKEY PIC 9(4).
-002600     05 BALANCE-TOTAL PIC S9(29)V99 COMP-3.
-002700     05 LAST-CREDIT-TRANSACTION PIC 9(4).
-002800     05 LAST-DEBIT-TRANSACTION PIC 9(4).
-002900*
-003000  WORKING-STORAGE SECTION.
-003100   01 FILE-STATUS PIC XX.
-003200   01 WS-ENDOFFILE PIC 9 VALUE ZERO.
-003300   01 WS-FILE-ERROR PIC 9 VALUE ZERO.
-003400   01 WS-DATAFILEFD.
-003500     05 WS-IKEY PIC 9(4).
-003600     05 WS-BALANCE-TOTAL PIC S9(29)V99 COMP-3.
-003700* WS-BALANCE-TOTAL max value: +99999999999999999999999999999.99
-003800     05 WS-LAST-CREDIT-TRANSACTION PIC 9(4).
-003900     05 WS-LAST-DEBIT-TRANSACTION PIC 9(4).
-004000*
-004100  LINKAGE SECTION.
-004200   77 USERACCOUNTIKEY PIC 9(4).
-004300   77 USERACCOUNTBALANCETOTAL PIC S9(29)V99 COMP-3.
-004400   01 ACCOUNT.
-004500     05 ACCOUNTIKEY PIC 9(4).
-004600     05 ACCOUNTBALANCETOTAL PIC S9(29)V99 COMP-3.
-004700     05 LASTCREDITTRANSACTION PIC 9(4).
-004800     05 LASTDEBITTRANSACTION PIC 9(4).
-004900   77 RETURNCODE PIC XX.
+002000  WORKING-STORAGE SECTION.
+002100   01 FILE-STATUS PIC XX.
+002110   01 CKP-FILE-STATUS PIC XX.
+002200   01 WS-ENDOFFILE PIC 9 VALUE ZERO.
+002300   01 WS-DUPLICATE-KEY PIC 9 VALUE ZERO.
+002305   01 WS-DUPLICATE-REQUEST PIC 9 VALUE ZERO.
+002310   01 WS-FIRST-CALL PIC X(01) VALUE "Y".
+002320     88 FIRST-CALL-OF-RUN VALUE "Y".
+002400   COPY "acctws.cpy".
+002450   COPY "balmax.cpy".
+002500*
+002600  LINKAGE SECTION.
+002700   77 USERACCOUNTIKEY PIC 9(4).
+002800   77 USERACCOUNTBALANCETOTAL PIC S9(29)V99 COMP-3.
+002810   77 USERJOBID PIC X(08).
+002820   77 USEREXTERNALREFERENCE PIC X(16).
+002830   77 USERACCOUNTTYPE PIC X(01).
+002900   COPY "acctlink.cpy".
+003000   77 RETURNCODE PIC XX.
+003050     COPY "creacctrc.cpy".
+003100*
+003200 PROCEDURE DIVISION USING
+003300  BY REFERENCE USERACCOUNTIKEY
+003400  BY REFERENCE USERACCOUNTBALANCETOTAL
+003500  BY REFERENCE ACCOUNT
+003600  BY REFERENCE RETURNCODE
+003610  BY REFERENCE USERJOBID
+003620  BY REFERENCE USEREXTERNALREFERENCE
+003630  BY REFERENCE USERACCOUNTTYPE.
+003700     DISPLAY "CREATE ACCOUNT."
+003800     DISPLAY "Key: " USERACCOUNTIKEY.
+003900     IF USERACCOUNTIKEY IS NOT NUMERIC
+004000       DISPLAY "Wrong key value."
+004100       MOVE "01" TO RETURNCODE
+004200       GO TO QUIT
+004300     END-IF.
+004400*
+004500     IF USERACCOUNTBALANCETOTAL IS NOT NUMERIC
+004600       DISPLAY "Wrong balance total value."
+004700       MOVE "50" TO RETURNCODE
+004800       GO TO QUIT
+004900     END-IF.
 005000*
-005100 PROCEDURE DIVISION USING
-005200  BY REFERENCE USERACCOUNTIKEY
-005300  BY REFERENCE USERACCOUNTBALANCETOTAL
-005400  BY REFERENCE ACCOUNT
-005500  BY REFERENCE RETURNCODE.
-005600     DISPLAY "CREATE ACCOUNT."
-005700     DISPLAY "Key: " USERACCOUNTIKEY.
-005800     IF USERACCOUNTIKEY IS NOT NUMERIC
-005900       DISPLAY "Wrong key value."
-006000       MOVE "01" TO RETURNCODE
-006100       GO TO QUIT
-006200     END-IF.
-006300*
-006400     IF USERACCOUNTBALANCETOTAL IS NOT NUMERIC
-006500       DISPLAY "Wrong balance total value."
-006600       MOVE "50" TO RETURNCODE
-006700       GO TO QUIT
-006800     END-IF.
-006900*
-007000     IF USERACCOUNTBALANCETOTAL IS < 0
-007100       DISPLAY "Wrong balance total value."
-007200       MOVE "50" TO RETURNCODE
-007300       GO TO QUIT
-007400     END-IF.
-007500*
-007600     MOVE USERACCOUNTIKEY TO WS-IKEY.
-007700     MOVE USERACCOUNTBALANCETOTAL TO WS-BALANCE-TOTAL.
-007800     MOVE 0 TO WS-LAST-CREDIT-TRANSACTION.
-007900     MOVE 0 TO WS-LAST-DEBIT-TRANSACTION.
-008000*
-008100     OPEN I-O DATAFILE.
-008200       IF FILE-STATUS = "35"
-008300         DISPLAY "File does not exist. Creating it."
-008400         OPEN OUTPUT DATAFILE
-008500       ELSE
-008600         DISPLAY "The file exists."
-008700       END-IF.
-008800     CLOSE DATAFILE.
-008900*
-009000     OPEN I-O DATAFILE.
-009100       MOVE WS-IKEY TO IKEY
-009200       MOVE WS-BALANCE-TOTAL TO BALANCE-TOTAL
-009300       MOVE WS-LAST-CREDIT-TRANSACTION TO LAST-CREDIT-TRANSACTION
-009400       MOVE WS-LAST-DEBIT-TRANSACTION TO LAST-DEBIT-TRANSACTION
-009500       DISPLAY "Account key: " IKEY
-009600       DISPLAY "Account balance total: " BALANCE-TOTAL
-009700       DISPLAY "Last credit transaction: " LAST-CREDIT-TRANSACTION
-009800       DISPLAY "Last debit transaction: " LAST-DEBIT-TRANSACTION
-009900       WRITE DATAFILEFD
-010000         INVALID KEY MOVE 1 TO WS-FILE-ERROR
-010100         NOT INVALID KEY DISPLAY "Item Added."
-010200       END-WRITE.
-010300     CLOSE DATAFILE.
-010400*
-010500     IF WS-FILE-ERROR IS ZERO
-010600       MOVE WS-IKEY TO ACCOUNTIKEY
-010700       MOVE WS-BALANCE-TOTAL TO ACCOUNTBALANCETOTAL
-010800       MOVE WS-LAST-CREDIT-TRANSACTION
-010900         TO LASTCREDITTRANSACTION
-011000       MOVE WS-LAST-DEBIT-TRANSACTION
-011100         TO LASTDEBITTRANSACTION
-011200       MOVE "00" TO RETURNCODE
-011300       GO TO QUIT
-011400     ELSE
-011500       DISPLAY "Error: Record already exists."
-011600       MOVE WS-FILE-ERROR TO RETURNCODE
-011700     END-IF.
-011800  QUIT.
-011900 EXIT PROGRAM.
+005100     IF USERACCOUNTBALANCETOTAL IS < 0
+005200       DISPLAY "Wrong balance total value."
+005300       MOVE "50" TO RETURNCODE
+005400       GO TO QUIT
+005500     END-IF.
+005450*
+005460     IF USERACCOUNTBALANCETOTAL IS > MAX-BALANCE-TOTAL
+005470       DISPLAY "Balance total exceeds maximum allowed."
+005480       MOVE "60" TO RETURNCODE
+005490       GO TO QUIT
+005495     END-IF.
+005497*
+005498     IF USERACCOUNTTYPE IS NOT EQUAL TO "S"
+005499       AND USERACCOUNTTYPE IS NOT EQUAL TO "K"
+005500       DISPLAY "Wrong account type value."
+005501       MOVE "70" TO RETURNCODE
+005502       GO TO QUIT
+005503     END-IF.
+005504*
+005505     IF USEREXTERNALREFERENCE IS EQUAL TO SPACES
+005506       DISPLAY "Wrong external reference value."
+005507       MOVE "80" TO RETURNCODE
+005508       GO TO QUIT
+005509     END-IF.
+005600*
+005700     MOVE USERACCOUNTIKEY TO WS-IKEY.
+005800     MOVE USERACCOUNTBALANCETOTAL TO WS-BALANCE-TOTAL.
+005900     MOVE 0 TO WS-LAST-CREDIT-TRANSACTION.
+006000     MOVE 0 TO WS-LAST-DEBIT-TRANSACTION.
+006005     MOVE 0 TO WS-LAST-STATEMENT-CREDIT-SEQUENCE.
+006006     MOVE 0 TO WS-LAST-STATEMENT-DEBIT-SEQUENCE.
+006010     MOVE "O" TO WS-ACCOUNT-STATUS.
+006020     MOVE USERACCOUNTTYPE TO WS-ACCOUNT-TYPE.
+006030     MOVE USEREXTERNALREFERENCE TO WS-EXTERNAL-REFERENCE.
+006100*
+006200     IF FIRST-CALL-OF-RUN
+006210       PERFORM INITIALIZE-DATAFILE-ONCE
+006220       MOVE "N" TO WS-FIRST-CALL
+006230     END-IF.
+007000*
+007100     OPEN I-O DATAFILE.
+007110     MOVE WS-EXTERNAL-REFERENCE TO EXTERNAL-REFERENCE.
+007120     READ DATAFILE KEY IS EXTERNAL-REFERENCE
+007130       INVALID KEY MOVE 0 TO WS-DUPLICATE-REQUEST
+007140       NOT INVALID KEY MOVE 1 TO WS-DUPLICATE-REQUEST
+007150     END-READ.
+007160*
+007170     IF WS-DUPLICATE-REQUEST IS NOT ZERO
+007180       DISPLAY "Request already processed for this reference."
+007190       MOVE IKEY TO ACCOUNTIKEY
+007191       MOVE BALANCE-TOTAL TO ACCOUNTBALANCETOTAL
+007192       MOVE LAST-CREDIT-TRANSACTION TO LASTCREDITTRANSACTION
+007193       MOVE LAST-DEBIT-TRANSACTION TO LASTDEBITTRANSACTION
+007194       MOVE ACCOUNT-STATUS TO ACCOUNTSTATUS
+007195       MOVE ACCOUNT-TYPE TO ACCOUNTTYPE
+007196       MOVE EXTERNAL-REFERENCE TO ACCOUNTEXTERNALREFERENCE
+007197       CLOSE DATAFILE
+007198       MOVE "11" TO RETURNCODE
+007199       GO TO QUIT
+007200     END-IF.
+007210       MOVE WS-IKEY TO IKEY
+007300       MOVE WS-BALANCE-TOTAL TO BALANCE-TOTAL
+007400       MOVE WS-LAST-CREDIT-TRANSACTION TO LAST-CREDIT-TRANSACTION
+007500       MOVE WS-LAST-DEBIT-TRANSACTION TO LAST-DEBIT-TRANSACTION
+007510       MOVE WS-ACCOUNT-STATUS TO ACCOUNT-STATUS
+007520       MOVE WS-ACCOUNT-TYPE TO ACCOUNT-TYPE
+007530       MOVE WS-EXTERNAL-REFERENCE TO EXTERNAL-REFERENCE
+007540       MOVE WS-LAST-STATEMENT-CREDIT-SEQUENCE
+007550         TO LAST-STATEMENT-CREDIT-SEQUENCE
+007560       MOVE WS-LAST-STATEMENT-DEBIT-SEQUENCE
+007570         TO LAST-STATEMENT-DEBIT-SEQUENCE
+007600       DISPLAY "Account key: " IKEY
+007700       DISPLAY "Account balance total: " BALANCE-TOTAL
+007800       DISPLAY "Last credit transaction: " LAST-CREDIT-TRANSACTION
+007900       DISPLAY "Last debit transaction: " LAST-DEBIT-TRANSACTION
+008000       WRITE DATAFILEFD
+008100         INVALID KEY MOVE 1 TO WS-DUPLICATE-KEY
+008200         NOT INVALID KEY
+008210           MOVE 0 TO WS-DUPLICATE-KEY
+008220           DISPLAY "Item Added."
+008300       END-WRITE.
+008400     CLOSE DATAFILE.
+008500*
+008600     IF WS-DUPLICATE-KEY IS ZERO
+008700       MOVE WS-IKEY TO ACCOUNTIKEY
+008800       MOVE WS-BALANCE-TOTAL TO ACCOUNTBALANCETOTAL
+008900       MOVE WS-LAST-CREDIT-TRANSACTION
+009000         TO LASTCREDITTRANSACTION
+009100       MOVE WS-LAST-DEBIT-TRANSACTION
+009200         TO LASTDEBITTRANSACTION
+009210       MOVE WS-ACCOUNT-STATUS TO ACCOUNTSTATUS
+009220       MOVE WS-ACCOUNT-TYPE TO ACCOUNTTYPE
+009230       MOVE WS-EXTERNAL-REFERENCE TO ACCOUNTEXTERNALREFERENCE
+009300       MOVE "00" TO RETURNCODE
+009400       GO TO QUIT
+009500     ELSE
+009600       DISPLAY "Error: Record already exists."
+009700       MOVE "10" TO RETURNCODE
+009800     END-IF.
+009900  QUIT.
+010000 EXIT PROGRAM.
+010100*
+010200*****************************************************************
+010300* INITIALIZE-DATAFILE-ONCE - probe accounts.idx and create it if
+010400* this is its first use, then log that one decision to the
+010500* checkpoint file. Runs only on FIRST-CALL-OF-RUN; every later
+010600* call in the same batch run skips straight to the OPEN I-O
+010700* below instead of re-probing and re-displaying the decision.
+010800*****************************************************************
+010900 INITIALIZE-DATAFILE-ONCE.
+011000     OPEN I-O DATAFILE.
+011100       IF FILE-STATUS = "35"
+011200         DISPLAY "File does not exist. Creating it."
+011300         OPEN OUTPUT DATAFILE
+011400         MOVE "CREATED" TO CKP-ACTION
+011500       ELSE
+011600         DISPLAY "The file exists."
+011700         MOVE "FILE-EXISTS" TO CKP-ACTION
+011800       END-IF.
+011900     CLOSE DATAFILE.
+012000     PERFORM WRITE-CHECKPOINT-RECORD.
+012100*
+012200*****************************************************************
+012300* WRITE-CHECKPOINT-RECORD - append one audit line per run with
+012400* the job/run id, timestamp, and the file-initialization action
+012500* INITIALIZE-DATAFILE-ONCE just took, so a restarted batch step
+012600* can see when/why the file was (re)created.
+012700*****************************************************************
+012800 WRITE-CHECKPOINT-RECORD.
+012900     ACCEPT CKP-RUN-DATE FROM DATE YYYYMMDD.
+013000     ACCEPT CKP-RUN-TIME FROM TIME.
+013100     MOVE USERJOBID TO CKP-JOBID.
+013200     OPEN EXTEND CHECKPOINTFILE.
+013300       IF CKP-FILE-STATUS = "35"
+013400         CLOSE CHECKPOINTFILE
+013500         OPEN OUTPUT CHECKPOINTFILE
+013600         CLOSE CHECKPOINTFILE
+013650         OPEN EXTEND CHECKPOINTFILE
+013660       END-IF.
+013700     WRITE CHECKPOINTREC.
+013800     CLOSE CHECKPOINTFILE.
