@@ -0,0 +1,75 @@
+000100 IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. inquireaccount.
+000300  AUTHOR. Marco Cella.
+000400  Installation. Read-only balance lookup for a user bank account.
+000500  Date-Written. 2025/06/23.
+000600  Date-Compiled. 2025/06/23.
+000700*
+000800 ENVIRONMENT DIVISION.
+000900  CONFIGURATION SECTION.
+001000   Source-Computer. ALPINE-3-21.
+001100   Object-Computer. ALPINE-3-21.
+001200  INPUT-OUTPUT SECTION.
+001300   FILE-CONTROL.
+001400     COPY "acctsel.cpy".
+001500*
+001600 DATA DIVISION.
+001700  FILE SECTION.
+001800   COPY "acctrec.cpy".
+001900*
+002000  WORKING-STORAGE SECTION.
+002100   01 FILE-STATUS PIC XX.
+002200   01 WS-FILE-ERROR PIC 9 VALUE ZERO.
+002300   COPY "acctws.cpy".
+002400*
+002500  LINKAGE SECTION.
+002600   77 USERACCOUNTIKEY PIC 9(4).
+002700   COPY "acctlink.cpy".
+002800   77 RETURNCODE PIC XX.
+002900*
+003000 PROCEDURE DIVISION USING
+003100  BY REFERENCE USERACCOUNTIKEY
+003200  BY REFERENCE ACCOUNT
+003300  BY REFERENCE RETURNCODE.
+003400     DISPLAY "INQUIRE ACCOUNT."
+003500     DISPLAY "Key: " USERACCOUNTIKEY.
+003600     IF USERACCOUNTIKEY IS NOT NUMERIC
+003700       DISPLAY "Wrong key value."
+003800       MOVE "01" TO RETURNCODE
+003900       GO TO QUIT
+004000     END-IF.
+004100*
+004200     MOVE USERACCOUNTIKEY TO WS-IKEY.
+004250     MOVE 0 TO WS-FILE-ERROR.
+004300*
+004400     OPEN INPUT DATAFILE.
+004500       IF FILE-STATUS = "35"
+004600         DISPLAY "File does not exist."
+004700         CLOSE DATAFILE
+004800         MOVE "04" TO RETURNCODE
+004900         GO TO QUIT
+005000       END-IF.
+005100*
+005200     MOVE WS-IKEY TO IKEY.
+005300     READ DATAFILE KEY IS IKEY
+005400       INVALID KEY MOVE 1 TO WS-FILE-ERROR
+005500     END-READ.
+005600*
+005700     IF WS-FILE-ERROR IS NOT ZERO
+005800       DISPLAY "Account not found."
+005900       CLOSE DATAFILE
+006000       MOVE "04" TO RETURNCODE
+006100       GO TO QUIT
+006200     END-IF.
+006300*
+006400     MOVE IKEY TO ACCOUNTIKEY.
+006500     MOVE BALANCE-TOTAL TO ACCOUNTBALANCETOTAL.
+006600     MOVE LAST-CREDIT-TRANSACTION TO LASTCREDITTRANSACTION.
+006700     MOVE LAST-DEBIT-TRANSACTION TO LASTDEBITTRANSACTION.
+006710     MOVE ACCOUNT-STATUS TO ACCOUNTSTATUS.
+006720     MOVE ACCOUNT-TYPE TO ACCOUNTTYPE.
+006730     MOVE EXTERNAL-REFERENCE TO ACCOUNTEXTERNALREFERENCE.
+006800     CLOSE DATAFILE.
+006900     MOVE "00" TO RETURNCODE.
+007000  QUIT.
+007100 EXIT PROGRAM.
