@@ -0,0 +1,213 @@
+000100 IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. monthendaccrual.
+000300  AUTHOR. Marco Cella.
+000400  Installation. Month-end interest accrual and statements.
+000500  Date-Written. 2025/07/07.
+000600  Date-Compiled. 2025/07/07.
+000700*
+000800 ENVIRONMENT DIVISION.
+000900  CONFIGURATION SECTION.
+001000   Source-Computer. ALPINE-3-21.
+001100   Object-Computer. ALPINE-3-21.
+001200  INPUT-OUTPUT SECTION.
+001300   FILE-CONTROL.
+001400     COPY "acctsel.cpy".
+001500     COPY "txnsel.cpy".
+001600*
+001700 DATA DIVISION.
+001800  FILE SECTION.
+001900   COPY "acctrec.cpy".
+002000   COPY "txnrec.cpy".
+002100*
+002200  WORKING-STORAGE SECTION.
+002300   01 FILE-STATUS PIC XX.
+002400   01 TXN-FILE-STATUS PIC XX.
+002500   01 WS-ENDOFFILE PIC 9 VALUE ZERO.
+002600     88 NO-MORE-ACCOUNTS VALUE 1.
+002700   COPY "acctws.cpy".
+002800   COPY "intrate.cpy".
+002900   01 WS-SAVE-IKEY PIC 9(4).
+003000   01 WS-OPENING-BALANCE PIC S9(29)V99 COMP-3.
+003100   01 WS-CLOSING-BALANCE PIC S9(29)V99 COMP-3.
+003200   01 WS-INTEREST-AMOUNT PIC S9(29)V99 COMP-3.
+003300   01 WS-ACCOUNT-COUNT PIC 9(6) COMP VALUE ZERO.
+003400   01 WS-STATEMENT-SEQUENCE PIC 9(4).
+003410   01 WS-CREDIT-START PIC 9(4).
+003420   01 WS-DEBIT-START PIC 9(4).
+003500*
+003600* Local copies of the posttransaction LINKAGE shape for the
+003700* nested CALL below.
+003800   COPY "acctlink.cpy".
+003900   01 CALL-ACCOUNT-IKEY PIC 9(4).
+004000   01 CALL-TRANSACTION-AMOUNT PIC S9(29)V99 COMP-3.
+004100   01 CALL-RETURNCODE PIC XX.
+004200*
+004300 PROCEDURE DIVISION.
+004400     DISPLAY "MONTH-END INTEREST ACCRUAL AND STATEMENTS.".
+004500*
+004600     OPEN I-O DATAFILE.
+004700       IF FILE-STATUS = "35"
+004800         DISPLAY "accounts.idx does not exist. Nothing to do."
+004900         GO TO QUIT
+005000       END-IF.
+005100*
+005200     PERFORM PROCESS-NEXT-ACCOUNT UNTIL NO-MORE-ACCOUNTS.
+005300     CLOSE DATAFILE.
+005400*
+005500     DISPLAY " ".
+005600     DISPLAY "Statements produced: " WS-ACCOUNT-COUNT.
+005700  QUIT.
+005800 STOP RUN.
+005900*
+006000*****************************************************************
+006100* PROCESS-NEXT-ACCOUNT - read the next account in key order,
+006200* accrue interest for it (if any is due), and print its
+006300* statement.
+006400*****************************************************************
+006500 PROCESS-NEXT-ACCOUNT.
+006600     READ DATAFILE NEXT RECORD
+006700       AT END MOVE 1 TO WS-ENDOFFILE
+006800     END-READ.
+006900     IF NO-MORE-ACCOUNTS
+007000       GO TO PROCESS-NEXT-ACCOUNT-EXIT
+007100     END-IF.
+007200*
+007300     MOVE IKEY TO WS-SAVE-IKEY.
+007400     MOVE BALANCE-TOTAL TO WS-OPENING-BALANCE.
+007500     MOVE ZERO TO WS-INTEREST-AMOUNT.
+007600*
+007700     IF ACCOUNT-STATUS-OPEN
+007800       PERFORM COMPUTE-INTEREST-AMOUNT
+007900     END-IF.
+008000*
+008100     IF WS-INTEREST-AMOUNT IS GREATER THAN ZERO
+008200       PERFORM POST-INTEREST-AND-REREAD
+008300     ELSE
+008400       MOVE WS-OPENING-BALANCE TO WS-CLOSING-BALANCE
+008500     END-IF.
+008600*
+008700     PERFORM PRINT-STATEMENT.
+008750     PERFORM UPDATE-STATEMENT-CURSOR.
+008800     ADD 1 TO WS-ACCOUNT-COUNT.
+008900 PROCESS-NEXT-ACCOUNT-EXIT.
+009000     EXIT.
+009100*
+009200*****************************************************************
+009300* COMPUTE-INTEREST-AMOUNT - apply the rate for ACCOUNT-TYPE to
+009400* the opening balance.
+009500*****************************************************************
+009600 COMPUTE-INTEREST-AMOUNT.
+009700     IF ACCOUNT-TYPE-SAVINGS
+009800       COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+009900         WS-OPENING-BALANCE * INTEREST-RATE-SAVINGS
+010000     ELSE
+010100       COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+010200         WS-OPENING-BALANCE * INTEREST-RATE-CHECKING
+010300     END-IF.
+010400*
+010500*****************************************************************
+010600* POST-INTEREST-AND-REREAD - post the interest as a credit
+010700* through posttransaction (so it gets its own transaction
+010800* history record like any other posting), then reposition the
+010900* sequential sweep on this same account to pick up the new
+011000* closing balance.
+011100*****************************************************************
+011200 POST-INTEREST-AND-REREAD.
+011300     CLOSE DATAFILE.
+011400     MOVE WS-SAVE-IKEY TO CALL-ACCOUNT-IKEY.
+011500     MOVE WS-INTEREST-AMOUNT TO CALL-TRANSACTION-AMOUNT.
+011600     CALL "posttransaction" USING
+011700       CALL-ACCOUNT-IKEY
+011800       CALL-TRANSACTION-AMOUNT
+011900       ACCOUNT
+012000       CALL-RETURNCODE.
+012100     IF CALL-RETURNCODE NOT EQUAL "00"
+012200       DISPLAY "Interest posting failed, RC=" CALL-RETURNCODE
+012300         " for account " WS-SAVE-IKEY
+012400       MOVE WS-OPENING-BALANCE TO WS-CLOSING-BALANCE
+012500     ELSE
+012600       MOVE ACCOUNTBALANCETOTAL TO WS-CLOSING-BALANCE
+012700     END-IF.
+012800     OPEN I-O DATAFILE.
+012900     MOVE WS-SAVE-IKEY TO IKEY.
+013000     START DATAFILE KEY IS EQUAL TO IKEY
+013100       INVALID KEY MOVE 1 TO WS-ENDOFFILE
+013200     END-START.
+013300     IF NOT NO-MORE-ACCOUNTS
+013400       READ DATAFILE NEXT RECORD
+013500         AT END MOVE 1 TO WS-ENDOFFILE
+013600       END-READ
+013700     END-IF.
+013800*
+013900*****************************************************************
+014000* PRINT-STATEMENT - opening balance, every transaction posted
+014100* since the last statement cursor for this account, and the
+014200* closing balance. LAST-STATEMENT-CREDIT-SEQUENCE/
+014300* LAST-STATEMENT-DEBIT-SEQUENCE mark where the previous run
+014400* left off, so a transaction already shown on an earlier
+014500* statement is never printed again.
+014600*****************************************************************
+014700 PRINT-STATEMENT.
+014800     DISPLAY " ".
+014900     DISPLAY "STATEMENT FOR ACCOUNT " WS-SAVE-IKEY.
+015000     DISPLAY "Opening balance: " WS-OPENING-BALANCE.
+015100     IF WS-INTEREST-AMOUNT IS GREATER THAN ZERO
+015200       DISPLAY "Interest accrued: " WS-INTEREST-AMOUNT
+015300     END-IF.
+015400     COMPUTE WS-CREDIT-START = LAST-STATEMENT-CREDIT-SEQUENCE + 1.
+015500     COMPUTE WS-DEBIT-START = LAST-STATEMENT-DEBIT-SEQUENCE + 1.
+015600     PERFORM PRINT-CREDIT-TRANSACTIONS
+015700       VARYING WS-STATEMENT-SEQUENCE FROM WS-CREDIT-START BY 1
+015800       UNTIL WS-STATEMENT-SEQUENCE > LAST-CREDIT-TRANSACTION.
+015900     PERFORM PRINT-DEBIT-TRANSACTIONS
+016000       VARYING WS-STATEMENT-SEQUENCE FROM WS-DEBIT-START BY 1
+016100       UNTIL WS-STATEMENT-SEQUENCE > LAST-DEBIT-TRANSACTION.
+016200     DISPLAY "Closing balance: " WS-CLOSING-BALANCE.
+016300*
+016400*****************************************************************
+016500* UPDATE-STATEMENT-CURSOR - advance the statement cursor to what
+016600* was just printed, so next run's PRINT-STATEMENT starts after
+016700* it instead of from the top again.
+016800*****************************************************************
+016900 UPDATE-STATEMENT-CURSOR.
+017000     MOVE LAST-CREDIT-TRANSACTION
+017010       TO LAST-STATEMENT-CREDIT-SEQUENCE.
+017100     MOVE LAST-DEBIT-TRANSACTION
+017110       TO LAST-STATEMENT-DEBIT-SEQUENCE.
+017200     REWRITE DATAFILEFD
+017300       INVALID KEY
+017400         DISPLAY "Error: Unable to update statement cursor for "
+017500           "account " WS-SAVE-IKEY
+017600     END-REWRITE.
+017700*
+017800*****************************************************************
+017900* PRINT-CREDIT-TRANSACTIONS / PRINT-DEBIT-TRANSACTIONS - look up
+018000* one transaction history record by its composite key and print
+018100* it on the statement.
+018200*****************************************************************
+018300 PRINT-CREDIT-TRANSACTIONS.
+018400     MOVE WS-SAVE-IKEY TO TXN-IKEY.
+018500     MOVE "C" TO TXN-TYPE.
+018600     MOVE WS-STATEMENT-SEQUENCE TO TXN-SEQUENCE.
+018700     PERFORM PRINT-ONE-TRANSACTION.
+018800*
+018900 PRINT-DEBIT-TRANSACTIONS.
+019000     MOVE WS-SAVE-IKEY TO TXN-IKEY.
+019100     MOVE "D" TO TXN-TYPE.
+019200     MOVE WS-STATEMENT-SEQUENCE TO TXN-SEQUENCE.
+019300     PERFORM PRINT-ONE-TRANSACTION.
+019400*
+019500 PRINT-ONE-TRANSACTION.
+019600     OPEN INPUT TRANSACTIONFILE.
+019700       IF TXN-FILE-STATUS = "35"
+019800         CLOSE TRANSACTIONFILE
+019900         GO TO PRINT-ONE-TRANSACTION-EXIT
+020000       END-IF.
+020100     READ TRANSACTIONFILE KEY IS TXN-KEY
+020200       INVALID KEY DISPLAY "  (transaction not on file)"
+020300       NOT INVALID KEY
+020400         DISPLAY "  " TXN-TYPE " " TXN-DATE " " TXN-AMOUNT
+020500     END-READ.
+020600     CLOSE TRANSACTIONFILE.
+020700 PRINT-ONE-TRANSACTION-EXIT.
+020800     EXIT.
