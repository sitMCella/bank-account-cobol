@@ -0,0 +1,9 @@
+000100*****************************************************************
+000200* BALMAX - business-rule ceiling on BALANCE-TOTAL. BALANCE-TOTAL
+000300* itself is declared PIC S9(29)V99 COMP-3 (theoretical max
+000400* +99999999999999999999999999999.99); this is the much lower
+000500* figure Operations actually allows an account to reach, enforced
+000600* at account creation and at every debit/credit posting.
+000700*****************************************************************
+000800   01 MAX-BALANCE-TOTAL PIC S9(29)V99 COMP-3
+000900     VALUE 999999999999999.99.
