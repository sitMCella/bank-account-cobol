@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200* CREACCTRC - condition names for createaccount's RETURNCODE.
+000300* COPY this immediately after your own RETURNCODE item (caller
+000400* or subprogram) so "IF DUPLICATE-ACCOUNT-KEY" reads the same
+000500* way everywhere instead of comparing to a bare literal.
+000600*****************************************************************
+000700     88 ACCOUNT-CREATED VALUE "00".
+000800     88 INVALID-ACCOUNT-KEY VALUE "01".
+000900     88 INVALID-BALANCE-TOTAL VALUE "50".
+001000     88 DUPLICATE-ACCOUNT-KEY VALUE "10".
+001100     88 BALANCE-TOTAL-EXCEEDS-MAXIMUM VALUE "60".
+001200     88 INVALID-ACCOUNT-TYPE VALUE "70".
+001300     88 INVALID-EXTERNAL-REFERENCE VALUE "80".
+001400     88 REQUEST-ALREADY-PROCESSED VALUE "11".
