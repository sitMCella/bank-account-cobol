@@ -0,0 +1,13 @@
+000100*****************************************************************
+000200* ACCTLINK - LINKAGE SECTION shape returned to callers for a
+000300* single account. Shared so every entry point (create, post,
+000400* inquire) hands back ACCOUNT the same way.
+000500*****************************************************************
+000600   01 ACCOUNT.
+000700     05 ACCOUNTIKEY PIC 9(4).
+000800     05 ACCOUNTBALANCETOTAL PIC S9(29)V99 COMP-3.
+000900     05 LASTCREDITTRANSACTION PIC 9(4).
+001000     05 LASTDEBITTRANSACTION PIC 9(4).
+001100     05 ACCOUNTSTATUS PIC X(01).
+001200     05 ACCOUNTTYPE PIC X(01).
+001300     05 ACCOUNTEXTERNALREFERENCE PIC X(16).
