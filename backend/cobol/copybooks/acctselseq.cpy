@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200* ACCTSELSEQ - FILE-CONTROL entry for DATAFILE opened purely
+000300* for a front-to-back sequential sweep (reports, batch jobs).
+000400* Kept distinct from ACCTSEL because ACCESS MODE cannot be
+000500* changed from DYNAMIC to SEQUENTIAL on the same SELECT without
+000600* affecting the keyed programs.
+000610* EXTERNAL-REFERENCE is unique for the same reason it is on
+000620* ACCTSEL - see that copybook.
+000700*****************************************************************
+000800     SELECT DATAFILE ASSIGN TO "/opt/app/storage/accounts.idx"
+000900       ORGANIZATION IS INDEXED
+001000       ACCESS MODE IS SEQUENTIAL
+001100       RECORD KEY IS IKEY
+001150       ALTERNATE RECORD KEY IS EXTERNAL-REFERENCE
+001200       FILE STATUS IS FILE-STATUS.
