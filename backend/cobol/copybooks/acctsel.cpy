@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200* ACCTSEL - FILE-CONTROL entry for the account master file.
+000300* Shared by every program that opens DATAFILE so the SELECT
+000400* clause (and any alternate keys added later) stays in one
+000500* place.
+000510* EXTERNAL-REFERENCE is unique on purpose: idempotency depends
+000520* on the file itself rejecting a second account under one
+000530* reference, not just on createaccount's own read-then-write
+000540* check. An accounts.idx built before this key existed must be
+000550* reloaded with a distinct EXTERNAL-REFERENCE per account
+000560* before it is opened under this layout.
+000600*****************************************************************
+000700     SELECT DATAFILE ASSIGN TO "/opt/app/storage/accounts.idx"
+000800       ORGANIZATION IS INDEXED
+000900       ACCESS MODE IS DYNAMIC
+001000       RECORD KEY IS IKEY
+001050       ALTERNATE RECORD KEY IS EXTERNAL-REFERENCE
+001100       FILE STATUS IS FILE-STATUS.
