@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200* TXNREC - transaction history record layout (TRANSACTIONFD).
+000300* TXN-KEY is the account IKEY plus the credit/debit sequence
+000400* number that LAST-CREDIT-TRANSACTION/LAST-DEBIT-TRANSACTION on
+000500* the account master point back into.
+000600*****************************************************************
+000700   FD TRANSACTIONFILE
+000800     RECORD CONTAINS 33 CHARACTERS.
+000900   01 TRANSACTIONFD.
+001000     05 TXN-KEY.
+001100       10 TXN-IKEY PIC 9(4).
+001200       10 TXN-TYPE PIC X(01).
+001300         88 TXN-IS-CREDIT VALUE "C".
+001400         88 TXN-IS-DEBIT VALUE "D".
+001500       10 TXN-SEQUENCE PIC 9(4).
+001600     05 TXN-AMOUNT PIC S9(29)V99 COMP-3.
+001700     05 TXN-DATE PIC 9(8).
