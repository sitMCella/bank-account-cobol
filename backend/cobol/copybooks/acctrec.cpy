@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200* ACCTREC - account master record layout (DATAFILEFD).
+000300* Shared by every program that reads or writes DATAFILE so the
+000400* record layout only has to change in one place.
+000500*****************************************************************
+000600   FD DATAFILE
+000700     RECORD CONTAINS 100 CHARACTERS.
+000800   01 DATAFILEFD.
+000900     05 IKEY PIC 9(4).
+001000     05 BALANCE-TOTAL PIC S9(29)V99 COMP-3.
+001100     05 LAST-CREDIT-TRANSACTION PIC 9(4).
+001200     05 LAST-DEBIT-TRANSACTION PIC 9(4).
+001300     05 ACCOUNT-STATUS PIC X(01).
+001400       88 ACCOUNT-STATUS-OPEN VALUE "O".
+001500       88 ACCOUNT-STATUS-CLOSED VALUE "C".
+001600       88 ACCOUNT-STATUS-FROZEN VALUE "F".
+001700     05 ACCOUNT-TYPE PIC X(01).
+001800       88 ACCOUNT-TYPE-SAVINGS VALUE "S".
+001900       88 ACCOUNT-TYPE-CHECKING VALUE "K".
+002000     05 EXTERNAL-REFERENCE PIC X(16).
+002100     05 LAST-STATEMENT-CREDIT-SEQUENCE PIC 9(4).
+002200     05 LAST-STATEMENT-DEBIT-SEQUENCE PIC 9(4).
