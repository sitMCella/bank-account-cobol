@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200* ACCTWS - working-storage staging area matching DATAFILEFD.
+000300* Used by programs that build up an account record before a
+000400* WRITE or REWRITE, or unload one after a READ.
+000500*****************************************************************
+000600   01 WS-DATAFILEFD.
+000700     05 WS-IKEY PIC 9(4).
+000800     05 WS-BALANCE-TOTAL PIC S9(29)V99 COMP-3.
+000900* WS-BALANCE-TOTAL max value: +99999999999999999999999999999.99
+001000     05 WS-LAST-CREDIT-TRANSACTION PIC 9(4).
+001100     05 WS-LAST-DEBIT-TRANSACTION PIC 9(4).
+001200     05 WS-ACCOUNT-STATUS PIC X(01).
+001300     05 WS-ACCOUNT-TYPE PIC X(01).
+001400     05 WS-EXTERNAL-REFERENCE PIC X(16).
+001500     05 WS-LAST-STATEMENT-CREDIT-SEQUENCE PIC 9(4).
+001600     05 WS-LAST-STATEMENT-DEBIT-SEQUENCE PIC 9(4).
