@@ -0,0 +1,10 @@
+000100*****************************************************************
+000200* CKPSEL - FILE-CONTROL entry for the batch checkpoint/audit
+000300* log. One line is appended per run the first time a program
+000400* probes whether its master file already exists, instead of
+000500* re-probing and re-displaying that decision on every call.
+000600*****************************************************************
+000700     SELECT CHECKPOINTFILE ASSIGN TO
+000800         "/opt/app/storage/createaccount.ckp"
+000900       ORGANIZATION IS LINE SEQUENTIAL
+001000       FILE STATUS IS CKP-FILE-STATUS.
