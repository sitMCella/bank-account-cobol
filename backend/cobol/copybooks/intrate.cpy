@@ -0,0 +1,6 @@
+000100*****************************************************************
+000200* INTRATE - month-end interest rates by ACCOUNT-TYPE. Business
+000300* sets these; keep them here as the one place to change them.
+000400*****************************************************************
+000500   01 INTEREST-RATE-SAVINGS PIC V9(4) COMP-3 VALUE 0.0050.
+000600   01 INTEREST-RATE-CHECKING PIC V9(4) COMP-3 VALUE 0.0010.
