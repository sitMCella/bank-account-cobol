@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200* CKPREC - checkpoint/audit log record. Written once per run the
+000300* first time createaccount decides whether accounts.idx needs to
+000400* be initialized, so a restarted batch can see from the log
+000500* whether this run found the file already present.
+000600*****************************************************************
+000700   FD CHECKPOINTFILE.
+000800   01 CHECKPOINTREC.
+000900     05 CKP-JOBID PIC X(08).
+001000     05 CKP-RUN-DATE PIC 9(08).
+001100     05 CKP-RUN-TIME PIC 9(06).
+001200     05 CKP-ACTION PIC X(10).
