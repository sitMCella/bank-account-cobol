@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200* TXNSEL - FILE-CONTROL entry for the transaction history file.
+000300* Keyed by account + transaction type + sequence number so a
+000400* LAST-CREDIT-TRANSACTION/LAST-DEBIT-TRANSACTION pair on the
+000500* account master resolves to exactly one record here.
+000600*****************************************************************
+000700     SELECT TRANSACTIONFILE ASSIGN TO
+000800         "/opt/app/storage/transactions.idx"
+000900       ORGANIZATION IS INDEXED
+001000       ACCESS MODE IS DYNAMIC
+001100       RECORD KEY IS TXN-KEY
+001200       FILE STATUS IS TXN-FILE-STATUS.
