@@ -0,0 +1,178 @@
+000100 IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. posttransaction.
+000300  AUTHOR. Marco Cella.
+000400  Installation. Post a transaction to a user bank account.
+000500  Date-Written. 2025/06/02.
+000600  Date-Compiled. 2025/06/02.
+000700* Modification-History.
+000800*  2025/06/09 MC - Write a transaction history record for every
+000900*                  posting so LAST-CREDIT-TRANSACTION and
+001000*                  LAST-DEBIT-TRANSACTION resolve to something.
+001100*
+001200 ENVIRONMENT DIVISION.
+001300  CONFIGURATION SECTION.
+001400   Source-Computer. ALPINE-3-21.
+001500   Object-Computer. ALPINE-3-21.
+001600  INPUT-OUTPUT SECTION.
+001700   FILE-CONTROL.
+001800     COPY "acctsel.cpy".
+001900     COPY "txnsel.cpy".
+002000*
+002100 DATA DIVISION.
+002200  FILE SECTION.
+002300   COPY "acctrec.cpy".
+002400   COPY "txnrec.cpy".
+002500*
+002600  WORKING-STORAGE SECTION.
+002700   01 FILE-STATUS PIC XX.
+002800   01 TXN-FILE-STATUS PIC XX.
+002900   01 WS-FILE-ERROR PIC 9 VALUE ZERO.
+003000   COPY "acctws.cpy".
+003010   COPY "balmax.cpy".
+003100   01 WS-TXN-TYPE PIC X(01).
+003200   01 WS-TXN-SEQUENCE PIC 9(4).
+003300   01 WS-TODAY PIC 9(8).
+003350   01 WS-NEW-BALANCE PIC S9(29)V99 COMP-3.
+003400*
+003500  LINKAGE SECTION.
+003600   77 USERACCOUNTIKEY PIC 9(4).
+003700   77 USERTRANSACTIONAMOUNT PIC S9(29)V99 COMP-3.
+003800   COPY "acctlink.cpy".
+003900   77 RETURNCODE PIC XX.
+004000*
+004100 PROCEDURE DIVISION USING
+004200  BY REFERENCE USERACCOUNTIKEY
+004300  BY REFERENCE USERTRANSACTIONAMOUNT
+004400  BY REFERENCE ACCOUNT
+004500  BY REFERENCE RETURNCODE.
+004600     DISPLAY "POST TRANSACTION."
+004700     DISPLAY "Key: " USERACCOUNTIKEY.
+004800     IF USERACCOUNTIKEY IS NOT NUMERIC
+004900       DISPLAY "Wrong key value."
+005000       MOVE "01" TO RETURNCODE
+005100       GO TO QUIT
+005200     END-IF.
+005300*
+005400     IF USERTRANSACTIONAMOUNT IS NOT NUMERIC
+005500       DISPLAY "Wrong transaction amount value."
+005600       MOVE "50" TO RETURNCODE
+005700       GO TO QUIT
+005800     END-IF.
+005900*
+006000     IF USERTRANSACTIONAMOUNT IS ZERO
+006100       DISPLAY "Wrong transaction amount value."
+006200       MOVE "50" TO RETURNCODE
+006300       GO TO QUIT
+006400     END-IF.
+006500*
+006600     MOVE USERACCOUNTIKEY TO WS-IKEY.
+006650     MOVE 0 TO WS-FILE-ERROR.
+006700*
+006800     OPEN I-O DATAFILE.
+006900       IF FILE-STATUS = "35"
+007000         DISPLAY "File does not exist."
+007100         MOVE 1 TO WS-FILE-ERROR
+007200         CLOSE DATAFILE
+007300         MOVE "04" TO RETURNCODE
+007400         GO TO QUIT
+007500       END-IF.
+007600*
+007700     MOVE WS-IKEY TO IKEY.
+007800     READ DATAFILE KEY IS IKEY
+007900       INVALID KEY MOVE 1 TO WS-FILE-ERROR
+008000     END-READ.
+008100*
+008200     IF WS-FILE-ERROR IS NOT ZERO
+008300       DISPLAY "Account not found."
+008400       CLOSE DATAFILE
+008500       MOVE "04" TO RETURNCODE
+008600       GO TO QUIT
+008700     END-IF.
+008800*
+008801     IF ACCOUNT-STATUS-CLOSED
+008802       DISPLAY "Account is closed."
+008803       CLOSE DATAFILE
+008804       MOVE "72" TO RETURNCODE
+008805       GO TO QUIT
+008806     END-IF.
+008807*
+008808     IF ACCOUNT-STATUS-FROZEN AND USERTRANSACTIONAMOUNT IS < 0
+008809       DISPLAY "Account is frozen. Debit rejected."
+008810       CLOSE DATAFILE
+008811       MOVE "73" TO RETURNCODE
+008812       GO TO QUIT
+008813     END-IF.
+008814*
+008815     ADD BALANCE-TOTAL USERTRANSACTIONAMOUNT
+008816       GIVING WS-NEW-BALANCE.
+008830     IF WS-NEW-BALANCE IS > MAX-BALANCE-TOTAL
+008840       DISPLAY "Balance total exceeds maximum allowed."
+008850       CLOSE DATAFILE
+008860       MOVE "60" TO RETURNCODE
+008870       GO TO QUIT
+008880     END-IF.
+008890*
+008900     MOVE WS-NEW-BALANCE TO BALANCE-TOTAL.
+009000*
+009100     IF USERTRANSACTIONAMOUNT IS > 0
+009200       MOVE "C" TO WS-TXN-TYPE
+009300       ADD 1 TO LAST-CREDIT-TRANSACTION
+009400       MOVE LAST-CREDIT-TRANSACTION TO WS-TXN-SEQUENCE
+009500     ELSE
+009600       MOVE "D" TO WS-TXN-TYPE
+009700       ADD 1 TO LAST-DEBIT-TRANSACTION
+009800       MOVE LAST-DEBIT-TRANSACTION TO WS-TXN-SEQUENCE
+009900     END-IF.
+010000*
+010100     REWRITE DATAFILEFD
+010200       INVALID KEY MOVE 1 TO WS-FILE-ERROR
+010300       NOT INVALID KEY DISPLAY "Item Updated."
+010400     END-REWRITE.
+010500*
+010600     IF WS-FILE-ERROR IS NOT ZERO
+010700       DISPLAY "Error: Unable to update record."
+010800       CLOSE DATAFILE
+010900       MOVE "30" TO RETURNCODE
+011000       GO TO QUIT
+011100     END-IF.
+011200*
+011300     MOVE IKEY TO ACCOUNTIKEY.
+011400     MOVE BALANCE-TOTAL TO ACCOUNTBALANCETOTAL.
+011500     MOVE LAST-CREDIT-TRANSACTION TO LASTCREDITTRANSACTION.
+011600     MOVE LAST-DEBIT-TRANSACTION TO LASTDEBITTRANSACTION.
+011610     MOVE ACCOUNT-STATUS TO ACCOUNTSTATUS.
+011620     MOVE ACCOUNT-TYPE TO ACCOUNTTYPE.
+011630     MOVE EXTERNAL-REFERENCE TO ACCOUNTEXTERNALREFERENCE.
+011700     CLOSE DATAFILE.
+011800*
+011900     PERFORM WRITE-TRANSACTION-HISTORY.
+012000*
+012100     MOVE "00" TO RETURNCODE.
+012200  QUIT.
+012300 EXIT PROGRAM.
+012400*
+012500*****************************************************************
+012600* WRITE-TRANSACTION-HISTORY - append the history record that
+012700* LAST-CREDIT-TRANSACTION/LAST-DEBIT-TRANSACTION now point to.
+012800* A failure here is logged but does not back out the balance
+012900* update already committed to DATAFILE above.
+013000*****************************************************************
+013100 WRITE-TRANSACTION-HISTORY.
+013200     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+013300     OPEN I-O TRANSACTIONFILE.
+013400       IF TXN-FILE-STATUS = "35"
+013500         DISPLAY "Transaction file does not exist. Creating."
+013600         OPEN OUTPUT TRANSACTIONFILE
+013700         CLOSE TRANSACTIONFILE
+013800         OPEN I-O TRANSACTIONFILE
+013900       END-IF.
+014000     MOVE WS-IKEY TO TXN-IKEY.
+014100     MOVE WS-TXN-TYPE TO TXN-TYPE.
+014200     MOVE WS-TXN-SEQUENCE TO TXN-SEQUENCE.
+014300     MOVE USERTRANSACTIONAMOUNT TO TXN-AMOUNT.
+014400     MOVE WS-TODAY TO TXN-DATE.
+014500     WRITE TRANSACTIONFD
+014600       INVALID KEY DISPLAY "Error: Transaction already exists."
+014700       NOT INVALID KEY DISPLAY "Transaction history recorded."
+014800     END-WRITE.
+014900     CLOSE TRANSACTIONFILE.
